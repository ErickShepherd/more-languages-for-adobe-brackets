@@ -0,0 +1,360 @@
+000001* Purpose:        Student roster maintenance program.
+000002*
+000003* Run with PARM='BUILD' to load STUDENT-MASTER-FILE (indexed,
+000004* keyed on student ID) from the STUDENT-FILE roster used by
+000005* SAMPLE - a one-time/occasional conversion step. Run with
+000006* PARM='UNLOAD' to write STUDENT-MASTER-FILE back out to the flat
+000007* STUDENT-FILE roster layout, so maintenance applied here feeds
+000008* back into the next SAMPLE run. Run with no PARM (the normal
+000009* case) to apply add/change/delete transactions read from SYSIN
+000010* against the already-built master, so day-to-day roster upkeep
+00010A* goes through a controlled program instead of manual flat-file
+00010B* edits.
+00010C
+000037 IDENTIFICATION DIVISION.
+000038 PROGRAM-ID.       STUDMAIN.
+000039 AUTHOR.           TEST SAM.
+000040 DATE-WRITTEN.     8 August 2026.
+000041
+000050 ENVIRONMENT DIVISION.
+000060 INPUT-OUTPUT SECTION.
+000070 FILE-CONTROL.
+000080     SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+000090         ORGANIZATION IS INDEXED
+000091         ACCESS MODE IS DYNAMIC
+000092         RECORD KEY IS MASTER-STUDENT-ID
+000093         FILE STATUS IS WS-MASTER-STATUS.
+000094     SELECT STUDENT-FILE ASSIGN TO "STUDENT"
+000095         ORGANIZATION IS LINE SEQUENTIAL.
+000100     SELECT TRANSACTION-FILE ASSIGN TO SYSIN
+000110         ORGANIZATION IS LINE SEQUENTIAL.
+000120     SELECT MAINT-REPORT-FILE ASSIGN TO SYSOUT
+000130         ORGANIZATION IS LINE SEQUENTIAL.
+000140
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 FD  STUDENT-MASTER-FILE
+000180     RECORD CONTAINS 43 CHARACTERS
+000190     DATA RECORD IS MASTER-STUDENT-RECORD.
+000200 01  MASTER-STUDENT-RECORD.
+000210     05  MASTER-STUDENT-ID   PIC X(9).
+000220     05  MASTER-STUDENT-NAME PIC X(20).
+000230     05  MASTER-GRADE-LEVEL  PIC X(2).
+000240         88  MASTER-VALID-GRADE-LEVEL
+000250             VALUES '09' '10' '11' '12'.
+000260     05  MASTER-GPA          PIC 9V99.
+000270     05  FILLER              PIC X(9).
+000280
+00280A FD  STUDENT-FILE
+00280B     RECORD CONTAINS 43 CHARACTERS
+00280C     DATA RECORD IS ROSTER-RECORD.
+00280D 01  ROSTER-RECORD.
+00280E     05  ROSTER-STUDENT-ID   PIC X(9).
+00280F     05  ROSTER-STUDENT-NAME PIC X(20).
+00280G     05  ROSTER-GRADE-LEVEL  PIC X(2).
+00280H     05  ROSTER-GPA          PIC 9V99.
+00280I     05  FILLER              PIC X(9).
+00280J
+000290 FD  TRANSACTION-FILE
+000300     RECORD CONTAINS 44 CHARACTERS
+000310     DATA RECORD IS TRANSACTION-RECORD.
+000320 01  TRANSACTION-RECORD.
+000330     05  TRANS-CODE          PIC X.
+000340         88  TRANS-IS-ADD    VALUE 'A'.
+000350         88  TRANS-IS-CHANGE VALUE 'C'.
+000360         88  TRANS-IS-DELETE VALUE 'D'.
+000370     05  TRANS-STUDENT-ID    PIC X(9).
+000380     05  TRANS-STUDENT-NAME  PIC X(20).
+000390     05  TRANS-GRADE-LEVEL   PIC X(2).
+000400     05  TRANS-GPA           PIC 9V99.
+000410     05  FILLER              PIC X(9).
+000420
+000430 FD  MAINT-REPORT-FILE
+000440     RECORD CONTAINS 80 CHARACTERS
+000450     DATA RECORD IS MAINT-REPORT-LINE.
+000460 01  MAINT-REPORT-LINE       PIC X(80).
+000470
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-MASTER-STATUS        PIC X(2)      VALUE SPACES.
+000511 01  WS-MODE-PARM            PIC X(8)      VALUE SPACES.
+000512 01  WS-BUILD-SWITCH         PIC X(3)      VALUE 'NO '.
+00512A     88  BUILD-MODE          VALUE 'YES'.
+00512B 01  WS-UNLOAD-SWITCH        PIC X(3)      VALUE 'NO '.
+00512C     88  UNLOAD-MODE         VALUE 'YES'.
+000520 01  DATA-REMAINS-SWITCH     PIC X(2)      VALUE SPACES.
+000530 01  ADDED-COUNT             PIC 9(7)      VALUE ZERO.
+000540 01  CHANGED-COUNT           PIC 9(7)      VALUE ZERO.
+000550 01  DELETED-COUNT           PIC 9(7)      VALUE ZERO.
+000560 01  REJECTED-COUNT          PIC 9(7)      VALUE ZERO.
+00560A 01  UNLOADED-COUNT          PIC 9(7)      VALUE ZERO.
+000570
+000580 01  TRANSACTION-LINE.
+000590     05  FILLER              PIC X(7)      VALUE SPACES.
+000600     05  TRANS-ID-OUT        PIC X(9).
+000610     05  FILLER              PIC X         VALUE SPACE.
+000620     05  TRANS-MESSAGE-OUT   PIC X(40).
+000630     05  FILLER              PIC X(23)     VALUE SPACES.
+000640
+000650 01  ADDED-LINE.
+000660     05  FILLER              PIC X(7)      VALUE SPACES.
+000670     05  ADDED-COUNT-OUT     PIC 9(7).
+000680     05  FILLER              PIC X         VALUE SPACE.
+000690     05  FILLER              PIC X(30)
+000700                 VALUE  'Students added'.
+000710     05  FILLER              PIC X(35)     VALUE SPACES.
+000720
+000730 01  CHANGED-LINE.
+000740     05  FILLER              PIC X(7)      VALUE SPACES.
+000750     05  CHANGED-COUNT-OUT   PIC 9(7).
+000760     05  FILLER              PIC X         VALUE SPACE.
+000770     05  FILLER              PIC X(30)
+000780                 VALUE  'Students changed'.
+000790     05  FILLER              PIC X(35)     VALUE SPACES.
+000800
+000810 01  DELETED-LINE.
+000820     05  FILLER              PIC X(7)      VALUE SPACES.
+000830     05  DELETED-COUNT-OUT   PIC 9(7).
+000840     05  FILLER              PIC X         VALUE SPACE.
+000850     05  FILLER              PIC X(30)
+000860                 VALUE  'Students deleted'.
+000870     05  FILLER              PIC X(35)     VALUE SPACES.
+000880
+000890 01  REJECTED-TRANS-LINE.
+000900     05  FILLER              PIC X(7)      VALUE SPACES.
+000910     05  REJ-TRANS-COUNT-OUT PIC 9(7).
+000920     05  FILLER              PIC X         VALUE SPACE.
+000930     05  FILLER              PIC X(30)
+000940                 VALUE  'Transactions rejected'.
+000950     05  FILLER              PIC X(35)     VALUE SPACES.
+000960
+000961 01  UNLOADED-LINE.
+000962     05  FILLER              PIC X(7)      VALUE SPACES.
+000963     05  UNLOADED-COUNT-OUT  PIC 9(7).
+000964     05  FILLER              PIC X         VALUE SPACE.
+000965     05  FILLER              PIC X(30)
+000966                 VALUE  'Students unloaded'.
+000967     05  FILLER              PIC X(35)     VALUE SPACES.
+000968
+001000 PROCEDURE DIVISION.
+001010
+001020 MAINTAIN-STUDENT-MASTER.
+001021     PERFORM DETERMINE-RUN-MODE.
+001022     IF BUILD-MODE
+001023         PERFORM BUILD-MASTER-FROM-ROSTER
+001024     ELSE
+01024A         IF UNLOAD-MODE
+01024B             PERFORM UNLOAD-MASTER-TO-ROSTER
+01024C         ELSE
+001025             PERFORM MAINTAIN-TRANSACTIONS
+01024D         END-IF
+001026     END-IF.
+001027     STOP RUN.
+001028
+001029 DETERMINE-RUN-MODE.
+001030     MOVE SPACES TO WS-MODE-PARM.
+001031     ACCEPT WS-MODE-PARM FROM COMMAND-LINE.
+001032     IF WS-MODE-PARM(1:5) = 'BUILD'
+001033         MOVE 'YES' TO WS-BUILD-SWITCH
+01033A         MOVE 'NO ' TO WS-UNLOAD-SWITCH
+001034     ELSE
+01034A         IF WS-MODE-PARM(1:6) = 'UNLOAD'
+01034B             MOVE 'NO ' TO WS-BUILD-SWITCH
+01034C             MOVE 'YES' TO WS-UNLOAD-SWITCH
+01034D         ELSE
+001035             MOVE 'NO ' TO WS-BUILD-SWITCH
+01035A             MOVE 'NO ' TO WS-UNLOAD-SWITCH
+01035B         END-IF
+001036     END-IF.
+001037
+001038 BUILD-MASTER-FROM-ROSTER.
+001039     OPEN OUTPUT STUDENT-MASTER-FILE.
+001040     IF WS-MASTER-STATUS NOT = '00'
+001041         DISPLAY 'MASTER OPEN FAILED - ' WS-MASTER-STATUS
+001043         MOVE 16 TO RETURN-CODE
+001044         STOP RUN
+001045     END-IF.
+001046     OPEN INPUT STUDENT-FILE.
+001047     OPEN OUTPUT MAINT-REPORT-FILE.
+001048     READ STUDENT-FILE
+001049         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+001050     END-READ.
+001051     PERFORM LOAD-MASTER-RECORD
+001052         UNTIL DATA-REMAINS-SWITCH = 'NO'.
+001053     PERFORM PRINT-MAINT-SUMMARY.
+001054     CLOSE STUDENT-MASTER-FILE
+001055           STUDENT-FILE
+001056           MAINT-REPORT-FILE.
+001057
+001058 LOAD-MASTER-RECORD.
+001059     MOVE ROSTER-STUDENT-ID   TO MASTER-STUDENT-ID.
+001060     MOVE ROSTER-STUDENT-NAME TO MASTER-STUDENT-NAME.
+001061     MOVE ROSTER-GRADE-LEVEL  TO MASTER-GRADE-LEVEL.
+001062     MOVE ROSTER-GPA          TO MASTER-GPA.
+001063     WRITE MASTER-STUDENT-RECORD
+001064         INVALID KEY
+001065             MOVE 'DUPLICATE STUDENT ID - NOT LOADED' TO
+001066                 TRANS-MESSAGE-OUT
+001067             PERFORM WRITE-LOAD-LINE
+001068             ADD 1 TO REJECTED-COUNT
+001069         NOT INVALID KEY
+001070             MOVE 'STUDENT LOADED' TO TRANS-MESSAGE-OUT
+001071             PERFORM WRITE-LOAD-LINE
+001072             ADD 1 TO ADDED-COUNT
+001073     END-WRITE.
+001074     READ STUDENT-FILE
+001075         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+001076     END-READ.
+001077
+001078 WRITE-LOAD-LINE.
+001079     MOVE ROSTER-STUDENT-ID TO TRANS-ID-OUT.
+001080     MOVE TRANSACTION-LINE TO MAINT-REPORT-LINE.
+001081     WRITE MAINT-REPORT-LINE.
+001082
+001083 MAINTAIN-TRANSACTIONS.
+001084     OPEN I-O STUDENT-MASTER-FILE.
+001085     IF WS-MASTER-STATUS NOT = '00'
+001086         DISPLAY 'MASTER OPEN FAILED - ' WS-MASTER-STATUS
+001088         MOVE 16 TO RETURN-CODE
+001089         STOP RUN
+001090     END-IF.
+001091     OPEN INPUT TRANSACTION-FILE.
+001092     OPEN OUTPUT MAINT-REPORT-FILE.
+001093     READ TRANSACTION-FILE
+001094         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+001095     END-READ.
+001096     PERFORM PROCESS-TRANSACTION
+001097         UNTIL DATA-REMAINS-SWITCH = 'NO'.
+001098     PERFORM PRINT-MAINT-SUMMARY.
+001099     CLOSE STUDENT-MASTER-FILE
+001100           TRANSACTION-FILE
+001101           MAINT-REPORT-FILE.
+001102
+001170 PROCESS-TRANSACTION.
+001180     EVALUATE TRUE
+001190         WHEN TRANS-IS-ADD
+001200             PERFORM ADD-STUDENT
+001210         WHEN TRANS-IS-CHANGE
+001220             PERFORM CHANGE-STUDENT
+001230         WHEN TRANS-IS-DELETE
+001240             PERFORM DELETE-STUDENT
+001250         WHEN OTHER
+001260             PERFORM REJECT-TRANSACTION
+001270     END-EVALUATE.
+001280     READ TRANSACTION-FILE
+001290         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+001300     END-READ.
+001310
+001320 ADD-STUDENT.
+001330     MOVE TRANS-STUDENT-ID   TO MASTER-STUDENT-ID.
+001340     MOVE TRANS-STUDENT-NAME TO MASTER-STUDENT-NAME.
+001350     MOVE TRANS-GRADE-LEVEL  TO MASTER-GRADE-LEVEL.
+001360     MOVE TRANS-GPA          TO MASTER-GPA.
+001370     WRITE MASTER-STUDENT-RECORD
+001380         INVALID KEY
+001390             MOVE 'DUPLICATE STUDENT ID - NOT ADDED' TO
+001400                 TRANS-MESSAGE-OUT
+001410             PERFORM WRITE-TRANSACTION-LINE
+001420             ADD 1 TO REJECTED-COUNT
+001430         NOT INVALID KEY
+001440             MOVE 'STUDENT ADDED' TO TRANS-MESSAGE-OUT
+001450             PERFORM WRITE-TRANSACTION-LINE
+001460             ADD 1 TO ADDED-COUNT
+001470     END-WRITE.
+001480
+001490 CHANGE-STUDENT.
+001500     MOVE TRANS-STUDENT-ID TO MASTER-STUDENT-ID.
+001510     READ STUDENT-MASTER-FILE
+001520         INVALID KEY
+001530             MOVE 'STUDENT ID NOT FOUND - NOT CHANGED' TO
+001540                 TRANS-MESSAGE-OUT
+001550             PERFORM WRITE-TRANSACTION-LINE
+001560             ADD 1 TO REJECTED-COUNT
+001570         NOT INVALID KEY
+001580             MOVE TRANS-STUDENT-NAME TO MASTER-STUDENT-NAME
+001590             MOVE TRANS-GRADE-LEVEL  TO MASTER-GRADE-LEVEL
+001600             MOVE TRANS-GPA          TO MASTER-GPA
+001610             REWRITE MASTER-STUDENT-RECORD
+001620                 INVALID KEY
+001630                     MOVE 'STUDENT ID NOT FOUND - NOT CHANGED' TO
+001640                         TRANS-MESSAGE-OUT
+001650                     PERFORM WRITE-TRANSACTION-LINE
+001660                     ADD 1 TO REJECTED-COUNT
+001670                 NOT INVALID KEY
+001680                     MOVE 'STUDENT CHANGED' TO TRANS-MESSAGE-OUT
+001690                     PERFORM WRITE-TRANSACTION-LINE
+001700                     ADD 1 TO CHANGED-COUNT
+001710             END-REWRITE
+001720     END-READ.
+001730
+001740 DELETE-STUDENT.
+001750     MOVE TRANS-STUDENT-ID TO MASTER-STUDENT-ID.
+001760     DELETE STUDENT-MASTER-FILE RECORD
+001770         INVALID KEY
+001780             MOVE 'STUDENT ID NOT FOUND - NOT DELETED' TO
+001790                 TRANS-MESSAGE-OUT
+001800             PERFORM WRITE-TRANSACTION-LINE
+001810             ADD 1 TO REJECTED-COUNT
+001820         NOT INVALID KEY
+001830             MOVE 'STUDENT DELETED' TO TRANS-MESSAGE-OUT
+001840             PERFORM WRITE-TRANSACTION-LINE
+001850             ADD 1 TO DELETED-COUNT
+001860     END-DELETE.
+001870
+001880 REJECT-TRANSACTION.
+001890     MOVE 'INVALID TRANSACTION CODE' TO TRANS-MESSAGE-OUT.
+001900     PERFORM WRITE-TRANSACTION-LINE.
+001910     ADD 1 TO REJECTED-COUNT.
+001920
+001930 WRITE-TRANSACTION-LINE.
+001940     MOVE TRANS-STUDENT-ID TO TRANS-ID-OUT.
+001950     MOVE TRANSACTION-LINE TO MAINT-REPORT-LINE.
+001960     WRITE MAINT-REPORT-LINE.
+001970
+001980 PRINT-MAINT-SUMMARY.
+001990     MOVE ADDED-COUNT TO ADDED-COUNT-OUT.
+002000     MOVE ADDED-LINE TO MAINT-REPORT-LINE.
+002010     WRITE MAINT-REPORT-LINE.
+002020     MOVE CHANGED-COUNT TO CHANGED-COUNT-OUT.
+002030     MOVE CHANGED-LINE TO MAINT-REPORT-LINE.
+002040     WRITE MAINT-REPORT-LINE.
+002050     MOVE DELETED-COUNT TO DELETED-COUNT-OUT.
+002060     MOVE DELETED-LINE TO MAINT-REPORT-LINE.
+002070     WRITE MAINT-REPORT-LINE.
+002080     MOVE REJECTED-COUNT TO REJ-TRANS-COUNT-OUT.
+002090     MOVE REJECTED-TRANS-LINE TO MAINT-REPORT-LINE.
+002100     WRITE MAINT-REPORT-LINE.
+002110
+002120 UNLOAD-MASTER-TO-ROSTER.
+002130     OPEN INPUT STUDENT-MASTER-FILE.
+002140     IF WS-MASTER-STATUS NOT = '00'
+002150         DISPLAY 'MASTER OPEN FAILED - ' WS-MASTER-STATUS
+002160         MOVE 16 TO RETURN-CODE
+002170         STOP RUN
+002180     END-IF.
+002190     OPEN OUTPUT STUDENT-FILE.
+002200     OPEN OUTPUT MAINT-REPORT-FILE.
+002210     READ STUDENT-MASTER-FILE NEXT RECORD
+002220         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+002230     END-READ.
+002240     PERFORM WRITE-UNLOAD-RECORD
+002250         UNTIL DATA-REMAINS-SWITCH = 'NO'.
+002260     PERFORM PRINT-UNLOAD-SUMMARY.
+002270     CLOSE STUDENT-MASTER-FILE
+002280           STUDENT-FILE
+002290           MAINT-REPORT-FILE.
+002300
+002310 WRITE-UNLOAD-RECORD.
+002320     MOVE MASTER-STUDENT-ID   TO ROSTER-STUDENT-ID.
+002330     MOVE MASTER-STUDENT-NAME TO ROSTER-STUDENT-NAME.
+002340     MOVE MASTER-GRADE-LEVEL  TO ROSTER-GRADE-LEVEL.
+002350     MOVE MASTER-GPA          TO ROSTER-GPA.
+002360     WRITE ROSTER-RECORD.
+002370     ADD 1 TO UNLOADED-COUNT.
+002380     READ STUDENT-MASTER-FILE NEXT RECORD
+002390         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+002400     END-READ.
+002410
+002420 PRINT-UNLOAD-SUMMARY.
+002430     MOVE UNLOADED-COUNT TO UNLOADED-COUNT-OUT.
+002440     MOVE UNLOADED-LINE TO MAINT-REPORT-LINE.
+002450     WRITE MAINT-REPORT-LINE.
