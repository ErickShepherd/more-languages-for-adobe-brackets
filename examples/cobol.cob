@@ -1,51 +1,49 @@
----------1---------2---------3---------4---------5---------6---------7---------8
-12345678911234567892123456789312345678941234567895123456789612345678971234567898
 000001* Accessed by:    Erick Edward Shepherd
 000002* Accessed on:    2018-06-06
 000003* Language:       COBOL
 000004* Source entity:  CodeMirror
 000005* Source site:    codemirror.net/mode/cobol/index.html
-000006* 
+000006*
 000007* Purpose:        Example to test plugin success in syntax highlighting.
-000008* 
+000008*
 000009* License:        MIT License
-000010* 
-000011*                 Copyright (C) 2017 by Marijn Haverbeke  
+000010*
+000011*                 Copyright (C) 2017 by Marijn Haverbeke
 000012*                 <marijnh@gmail.com> and others.
-000013* 
-000014*                 Permission is hereby granted, free of charge, to any  
-000015*                 person obtaining a copy of this software and associated 
-000016*                 documentation  files (the "Software"), to deal in the  
-000017*                 Software without restriction, including without 
-000018*                 limitation the rights to use, copy, modify, merge, 
-000019*                 publish, distribute, sublicense, and/or sell copies of 
+000013*
+000014*                 Permission is hereby granted, free of charge, to any
+000015*                 person obtaining a copy of this software and associated
+000016*                 documentation  files (the "Software"), to deal in the
+000017*                 Software without restriction, including without
+000018*                 limitation the rights to use, copy, modify, merge,
+000019*                 publish, distribute, sublicense, and/or sell copies of
 000020*                 the Software, and to permit persons to whom the Software
-000021*                 is furnished to do so, subject to the following 
+000021*                 is furnished to do so, subject to the following
 000022*                 conditions:
-000023* 
-000024*                 The above copyright notice and this permission notice 
-000025*                 shall be included in all copies or substantial portions 
+000023*
+000024*                 The above copyright notice and this permission notice
+000025*                 shall be included in all copies or substantial portions
 000026*                 of the Software.
-000027* 
-000028*                 THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF 
+000027*
+000028*                 THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF
 000001*                 ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED
-000029*                 TO THE WARRANTIES OF MERCHANTABILITY, FITNESS FOR A 
-000030*                 PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT 
+000029*                 TO THE WARRANTIES OF MERCHANTABILITY, FITNESS FOR A
+000030*                 PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT
 000031*                 SHALL THE AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY
-000032*                 CLAIM, DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION 
-000033*                 OF CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF OR 
-000034*                 IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER 
+000032*                 CLAIM, DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION
+000033*                 OF CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF OR
+000034*                 IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER
 000035*                 DEALINGS IN THE SOFTWARE.
-000036* 
-000037 IDENTIFICATION DIVISION.                                        MODTGHERE
+000036*
+000037 IDENTIFICATION DIVISION.                                         MODTGHERE
 000038 PROGRAM-ID.       SAMPLE.
-000039 AUTHOR.           TEST SAM. 
+000039 AUTHOR.           TEST SAM.
 000040 DATE-WRITTEN.     5 February 2013
 000041
 000042* A sample program just to show the form.
-000043* The program copies its input to the output,
-000044* and counts the number of records.
-000045* At the end this number is printed.
+000043* The program reads the senior class roster, selects only
+000044* students with senior grade-level standing, and prints a
+000045* senior report.  At the end the record counts are printed.
 000046
 000050 ENVIRONMENT DIVISION.
 000060 INPUT-OUTPUT SECTION.
@@ -54,64 +52,474 @@
 000090         ORGANIZATION IS LINE SEQUENTIAL.
 000100     SELECT PRINT-FILE       ASSIGN TO SYSOUT
 000110         ORGANIZATION IS LINE SEQUENTIAL.
-000120
+000111     SELECT CHECKPOINT-FILE  ASSIGN TO "CHKPT"
+000112         ORGANIZATION IS LINE SEQUENTIAL
+000113         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000114     SELECT REJECT-FILE      ASSIGN TO "REJECTS"
+000115         ORGANIZATION IS LINE SEQUENTIAL.
+000116     SELECT STUDENT-EXPORT-FILE ASSIGN TO "EXPORT"
+000117         ORGANIZATION IS LINE SEQUENTIAL.
+000118     SELECT SORT-WORK-FILE   ASSIGN TO "SORTWORK".
+000119     SELECT SORTED-STUDENT-FILE ASSIGN TO "SORTED"
+000121         ORGANIZATION IS LINE SEQUENTIAL.
+000123     SELECT AUDIT-LOG-FILE   ASSIGN TO "AUDITLOG"
+000124         ORGANIZATION IS LINE SEQUENTIAL
+000125         FILE STATUS IS WS-AUDIT-STATUS.
+000126
 000130 DATA DIVISION.
 000140 FILE SECTION.
 000150 FD  STUDENT-FILE
 000160     RECORD CONTAINS 43 CHARACTERS
-000170     DATA RECORD IS STUDENT-IN.
-000180 01  STUDENT-IN              PIC X(43).
+000170     DATA RECORD IS STUDENT-IN-RAW.
+000180 01  STUDENT-IN-RAW          PIC X(43).
 000190
-000200 FD  PRINT-FILE
+000191 SD  SORT-WORK-FILE
+000192     RECORD CONTAINS 43 CHARACTERS.
+000193 01  SORT-RECORD.
+000194     05  SORT-STUDENT-ID     PIC X(9).
+000195     05  SORT-STUDENT-NAME   PIC X(20).
+000196     05  SORT-GRADE-LEVEL    PIC X(2).
+000197     05  SORT-GPA            PIC 9V99.
+000198     05  FILLER              PIC X(9).
+000199
+000202 FD  SORTED-STUDENT-FILE
+000203     RECORD CONTAINS 43 CHARACTERS
+000204     DATA RECORD IS STUDENT-IN.
+000205 01  STUDENT-IN.
+000206     05  STUDENT-ID-IN       PIC X(9).
+000207     05  STUDENT-NAME-IN     PIC X(20).
+000208     05  GRADE-LEVEL-IN      PIC X(2).
+00208A         88  VALID-GRADE-LEVEL
+00208B             VALUES '09' '10' '11' '12'.
+000209     05  GPA-IN              PIC 9V99.
+000210     05  FILLER              PIC X(9).
+000211
+000212 FD  PRINT-FILE
 000210     RECORD CONTAINS 80 CHARACTERS
 000220     DATA RECORD IS PRINT-LINE.
 000230 01  PRINT-LINE              PIC X(80).
-000240
-000250 WORKING-STORAGE SECTION.
-000260 01  DATA-REMAINS-SWITCH     PIC X(2)      VALUE SPACES.
-000261 01  RECORDS-WRITTEN         PIC 99.
-000270
-000280 01  DETAIL-LINE.
-000290     05  FILLER              PIC X(7)      VALUE SPACES.
-000300     05  RECORD-IMAGE        PIC X(43).
-000310     05  FILLER              PIC X(30)     VALUE SPACES.
-000311 
-000312 01  SUMMARY-LINE.
-000313     05  FILLER              PIC X(7)      VALUE SPACES.
-000314     05  TOTAL-READ          PIC 99.
-000315     05  FILLER              PIC X         VALUE SPACE.
-000316     05  FILLER              PIC X(17)     
-000317                 VALUE  'Records were read'.
-000318     05  FILLER              PIC X(53)     VALUE SPACES.
-000319
-000320 PROCEDURE DIVISION.
-000321
-000330 PREPARE-SENIOR-REPORT.
-000340     OPEN INPUT  STUDENT-FILE
-000350          OUTPUT PRINT-FILE.
-000351     MOVE ZERO TO RECORDS-WRITTEN.
-000360     READ STUDENT-FILE
-000370         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-000380     END-READ.
-000390     PERFORM PROCESS-RECORDS
-000410         UNTIL DATA-REMAINS-SWITCH = 'NO'.
-000411     PERFORM PRINT-SUMMARY.
-000420     CLOSE STUDENT-FILE
-000430           PRINT-FILE.
-000440     STOP RUN.
-000450
-000460 PROCESS-RECORDS.
-000470     MOVE STUDENT-IN TO RECORD-IMAGE.
-000480     MOVE DETAIL-LINE TO PRINT-LINE.
-000490     WRITE PRINT-LINE.
-000500     ADD 1 TO RECORDS-WRITTEN.
-000510     READ STUDENT-FILE
-000520         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-000530     END-READ. 
-000540
-000550 PRINT-SUMMARY.
-000560     MOVE RECORDS-WRITTEN TO TOTAL-READ.
-000570     MOVE SUMMARY-LINE TO PRINT-LINE.
-000571     WRITE PRINT-LINE. 
-000572
-000580
+000235
+000236 FD  CHECKPOINT-FILE
+000237     RECORD CONTAINS 54 CHARACTERS
+000238     DATA RECORD IS CHECKPOINT-RECORD.
+000239 01  CHECKPOINT-RECORD.
+000240     05  CHK-RECORDS-READ    PIC 9(7).
+000241     05  CHK-LAST-STUDENT-ID PIC X(9).
+00241A     05  CHK-RECORDS-WRITTEN PIC 9(7).
+00241B     05  CHK-NON-SENIOR-CNT  PIC 9(7).
+00241C     05  CHK-REJECTED-COUNT  PIC 9(7).
+00241D     05  CHK-PAGE-NUMBER     PIC 9(4).
+00241F     05  CHK-LINE-COUNT      PIC 9(4).
+00241G     05  CHK-GRADE-SUBTOTAL  PIC 9(7).
+00241H     05  CHK-CURRENT-GRADE   PIC X(2).
+000242
+000243 FD  REJECT-FILE
+000244     RECORD CONTAINS 51 CHARACTERS
+000245     DATA RECORD IS REJECT-RECORD.
+000246 01  REJECT-RECORD.
+000247     05  REJECT-IMAGE        PIC X(43).
+000248     05  FILLER              PIC X         VALUE SPACE.
+000249     05  REJECT-REASON-OUT   PIC X(7).
+000251
+000252 FD  STUDENT-EXPORT-FILE
+000253     RECORD CONTAINS 38 CHARACTERS.
+000254 01  EXPORT-DETAIL-RECORD.
+000255     05  EXPORT-ID           PIC X(9).
+000256     05  EXPORT-DELIM-1      PIC X.
+000257     05  EXPORT-NAME         PIC X(20).
+000258     05  EXPORT-DELIM-2      PIC X.
+000259     05  EXPORT-GRADE        PIC X(2).
+000260     05  EXPORT-DELIM-3      PIC X.
+000261     05  EXPORT-GPA          PIC 9.99.
+000262 01  EXPORT-HEADER-RECORD    PIC X(38).
+000263
+000264 FD  AUDIT-LOG-FILE
+000265     RECORD CONTAINS 44 CHARACTERS
+000266     DATA RECORD IS AUDIT-LOG-RECORD.
+000267 01  AUDIT-LOG-RECORD.
+000268     05  AUDIT-RUN-DATE      PIC X(10).
+000269     05  AUDIT-DELIM-1       PIC X.
+000270     05  AUDIT-RUN-TIME      PIC X(8).
+000271     05  AUDIT-DELIM-2       PIC X.
+000272     05  AUDIT-OPERATOR-ID   PIC X(8).
+000273     05  AUDIT-DELIM-3       PIC X.
+000274     05  AUDIT-WRITTEN-COUNT PIC 9(7).
+000275     05  AUDIT-DELIM-4       PIC X.
+000276     05  AUDIT-REJECTED-COUNT PIC 9(7).
+000277
+000500 WORKING-STORAGE SECTION.
+000510 01  DATA-REMAINS-SWITCH     PIC X(2)      VALUE SPACES.
+000511 01  TOTAL-RECORDS-READ      PIC 9(7)      VALUE ZERO.
+000512 01  RECORDS-WRITTEN         PIC 9(7)      VALUE ZERO.
+000513 01  NON-SENIOR-COUNT        PIC 9(7)      VALUE ZERO.
+000514 01  REJECTED-COUNT          PIC 9(7)      VALUE ZERO.
+000515 01  WS-EXPECTED-TOTAL       PIC 9(7)      VALUE ZERO.
+00515A 01  WS-REJECT-THRESHOLD     PIC 9(7)      VALUE 25.
+000516 01  SENIOR-GRADE-LEVEL      PIC X(2)      VALUE '12'.
+000517 01  WS-CHECKPOINT-STATUS    PIC X(2)      VALUE SPACES.
+000518 01  WS-RESTART-PARM         PIC X(8)      VALUE SPACES.
+000519 01  WS-RESTART-SWITCH       PIC X(3)      VALUE 'NO '.
+000520 01  WS-CHECKPOINT-INTERVAL  PIC 9(4)      VALUE 50.
+000521 01  WS-CHECKPOINT-TEST      PIC 9(4)      VALUE ZERO.
+000522 01  WS-SKIP-COUNT           PIC 9(7)      VALUE ZERO.
+000523 01  WS-VALID-RECORD-SWITCH  PIC X(3)      VALUE 'YES'.
+00523A     88  VALID-RECORD        VALUE 'YES'.
+000524 01  WS-REJECT-REASON        PIC X(7)      VALUE SPACES.
+00524A 01  WS-FIRST-RECORD-SWITCH  PIC X(3)      VALUE 'YES'.
+00524B     88  FIRST-RECORD        VALUE 'YES'.
+000526 01  WS-CURRENT-GRADE-LEVEL  PIC X(2)      VALUE SPACES.
+000527 01  WS-GRADE-SUBTOTAL       PIC 9(7)      VALUE ZERO.
+000528 01  WS-AUDIT-STATUS         PIC X(2)      VALUE SPACES.
+00528A 01  WS-CURRENT-DATE         PIC 9(8)      VALUE ZERO.
+00528B 01  WS-CURRENT-TIME         PIC 9(8)      VALUE ZERO.
+00528C 01  WS-OPERATOR-ID          PIC X(8)      VALUE SPACES.
+00528D 01  WS-FORMATTED-DATE       PIC X(10)     VALUE SPACES.
+00528E 01  WS-FORMATTED-TIME       PIC X(8)      VALUE SPACES.
+00528F 01  WS-LINE-COUNT           PIC 9(4)      VALUE ZERO.
+00528G 01  WS-LINES-PER-PAGE       PIC 9(4)      VALUE 20.
+00528H 01  WS-PAGE-NUMBER          PIC 9(4)      VALUE ZERO.
+000529
+00529A 01  HEADER-LINE-1.
+00529B     05  FILLER              PIC X(25)     VALUE SPACES.
+00529C     05  FILLER              PIC X(30)
+00529D                 VALUE  'SENIOR CLASS ROSTER REPORT'.
+00529E     05  FILLER              PIC X(25)     VALUE SPACES.
+00529F
+00529G 01  HEADER-LINE-2.
+00529H     05  FILLER              PIC X(7)      VALUE SPACES.
+00529I     05  FILLER              PIC X(9)      VALUE 'RUN DATE:'.
+00529J     05  HEADER-RUN-DATE-OUT PIC X(10).
+00529K     05  FILLER              PIC X(5)      VALUE SPACES.
+00529L     05  FILLER              PIC X(6)      VALUE 'PAGE: '.
+00529M     05  HEADER-PAGE-NUM-OUT PIC ZZZ9.
+00529N     05  FILLER              PIC X(39)     VALUE SPACES.
+00529O
+00529P 01  HEADER-BLANK-LINE       PIC X(80)     VALUE SPACES.
+00529Q
+000530 01  DETAIL-LINE.
+000531     05  FILLER              PIC X(7)      VALUE SPACES.
+000532     05  RECORD-IMAGE        PIC X(43).
+000533     05  FILLER              PIC X(30)     VALUE SPACES.
+000534
+000540 01  SUMMARY-LINE.
+000541     05  FILLER              PIC X(7)      VALUE SPACES.
+000542     05  TOTAL-READ          PIC 9(7).
+000543     05  FILLER              PIC X         VALUE SPACE.
+000544     05  FILLER              PIC X(17)
+000545                 VALUE  'Records were read'.
+000546     05  FILLER              PIC X(48)     VALUE SPACES.
+000547
+000550 01  WRITTEN-LINE.
+000551     05  FILLER              PIC X(7)      VALUE SPACES.
+000552     05  WRITTEN-COUNT-OUT   PIC 9(7).
+000553     05  FILLER              PIC X         VALUE SPACE.
+000554     05  FILLER              PIC X(30)
+000555                 VALUE  'Senior records written'.
+000556     05  FILLER              PIC X(35)     VALUE SPACES.
+000557
+000560 01  SKIPPED-LINE.
+000561     05  FILLER              PIC X(7)      VALUE SPACES.
+000562     05  SKIPPED-COUNT-OUT   PIC 9(7).
+000563     05  FILLER              PIC X         VALUE SPACE.
+000564     05  FILLER              PIC X(30)
+000565                 VALUE  'Non-senior records skipped'.
+000566     05  FILLER              PIC X(35)     VALUE SPACES.
+000567
+000570 01  REJECTED-LINE.
+000571     05  FILLER              PIC X(7)      VALUE SPACES.
+000572     05  REJECTED-COUNT-OUT  PIC 9(7).
+000573     05  FILLER              PIC X         VALUE SPACE.
+000574     05  FILLER              PIC X(30)
+000575                 VALUE  'Records rejected - invalid'.
+000576     05  FILLER              PIC X(35)     VALUE SPACES.
+000577
+000578 01  GRADE-SUBTOTAL-LINE.
+000579     05  FILLER              PIC X(7)      VALUE SPACES.
+000585     05  GRADE-SUBTOTAL-OUT  PIC 9(7).
+000586     05  FILLER              PIC X         VALUE SPACE.
+000587     05  FILLER              PIC X(18)
+000588                 VALUE  'records for grade '.
+000589     05  GRADE-SUBTOTAL-GRADE-OUT PIC X(2).
+000590     05  FILLER              PIC X(45)     VALUE SPACES.
+000591
+000592 01  RECONCILE-LINE.
+000581     05  FILLER              PIC X(7)      VALUE SPACES.
+000582     05  FILLER              PIC X(73)
+000583         VALUE 'DISCREPANCY - READ COUNT DOES NOT RECONCILE'.
+000584
+000593 01  THRESHOLD-LINE.
+000594     05  FILLER              PIC X(7)      VALUE SPACES.
+000595     05  FILLER              PIC X(73)
+000596         VALUE 'WARNING - REJECTED RECORDS EXCEED THRESHOLD'.
+000597
+001000 PROCEDURE DIVISION.
+001010
+001020 PREPARE-SENIOR-REPORT.
+001030     PERFORM DETERMINE-RESTART-MODE.
+001031     PERFORM SORT-STUDENT-RECORDS.
+001035     OPEN INPUT SORTED-STUDENT-FILE.
+001036     IF WS-RESTART-SWITCH = 'YES'
+001037         OPEN EXTEND PRINT-FILE
+001038     ELSE
+001039         OPEN OUTPUT PRINT-FILE
+001040     END-IF.
+001041     IF WS-RESTART-SWITCH = 'YES'
+00141A         OPEN EXTEND REJECT-FILE
+00141B     ELSE
+00141C         OPEN OUTPUT REJECT-FILE
+00141D     END-IF.
+001042     IF WS-RESTART-SWITCH = 'YES'
+001043         OPEN EXTEND STUDENT-EXPORT-FILE
+001044     ELSE
+001045         OPEN OUTPUT STUDENT-EXPORT-FILE
+001046         MOVE 'STUDENT_ID|NAME|GRADE|GPA' TO EXPORT-HEADER-RECORD
+001047         WRITE EXPORT-HEADER-RECORD
+001048     END-IF.
+001049     OPEN EXTEND AUDIT-LOG-FILE.
+001050     IF WS-AUDIT-STATUS = '35'
+001051         OPEN OUTPUT AUDIT-LOG-FILE
+001052     END-IF.
+001053     PERFORM FORMAT-RUN-DATE-TIME.
+001054     IF WS-RESTART-SWITCH = 'YES'
+001055         PERFORM SKIP-PROCESSED-RECORDS
+001056     ELSE
+001060         MOVE ZERO TO TOTAL-RECORDS-READ
+001070         MOVE ZERO TO RECORDS-WRITTEN
+001080         MOVE ZERO TO NON-SENIOR-COUNT
+001085         MOVE ZERO TO REJECTED-COUNT
+001086         PERFORM WRITE-PAGE-HEADER
+001087     END-IF.
+001120     READ SORTED-STUDENT-FILE
+001130         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+001140     END-READ.
+001150     PERFORM PROCESS-RECORDS
+001160         UNTIL DATA-REMAINS-SWITCH = 'NO'.
+001165     IF WS-CURRENT-GRADE-LEVEL NOT = SPACES
+001166         PERFORM WRITE-GRADE-SUBTOTAL
+001167     END-IF.
+001170     PERFORM PRINT-SUMMARY.
+001180     PERFORM RECONCILE-COUNTS.
+001185     PERFORM WRITE-AUDIT-LOG-ENTRY.
+001190     CLOSE SORTED-STUDENT-FILE
+001195           REJECT-FILE
+001198           STUDENT-EXPORT-FILE
+001199           AUDIT-LOG-FILE
+001200           PRINT-FILE.
+001210     STOP RUN.
+001220
+001225 SORT-STUDENT-RECORDS.
+001226     SORT SORT-WORK-FILE
+001227         ON ASCENDING KEY SORT-GRADE-LEVEL
+001228         ON ASCENDING KEY SORT-STUDENT-NAME
+001229         USING STUDENT-FILE
+001230         GIVING SORTED-STUDENT-FILE.
+001231
+001232 DETERMINE-RESTART-MODE.
+001240     MOVE SPACES TO WS-RESTART-PARM.
+001250     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+001260     IF WS-RESTART-PARM(1:7) = 'RESTART'
+001270         MOVE 'YES' TO WS-RESTART-SWITCH
+001280     ELSE
+001290         MOVE 'NO ' TO WS-RESTART-SWITCH
+001300     END-IF.
+001310
+001320 SKIP-PROCESSED-RECORDS.
+001330     MOVE ZERO TO WS-SKIP-COUNT.
+001340     OPEN INPUT CHECKPOINT-FILE.
+001350     IF WS-CHECKPOINT-STATUS = '00'
+001360         READ CHECKPOINT-FILE
+001370         MOVE CHK-RECORDS-READ TO WS-SKIP-COUNT
+001371         MOVE CHK-RECORDS-READ TO TOTAL-RECORDS-READ
+001372         MOVE CHK-RECORDS-WRITTEN TO RECORDS-WRITTEN
+001373         MOVE CHK-NON-SENIOR-CNT TO NON-SENIOR-COUNT
+001374         MOVE CHK-REJECTED-COUNT TO REJECTED-COUNT
+001375         MOVE CHK-PAGE-NUMBER TO WS-PAGE-NUMBER
+001376         MOVE CHK-LINE-COUNT TO WS-LINE-COUNT
+01377A         MOVE CHK-GRADE-SUBTOTAL TO WS-GRADE-SUBTOTAL
+01377B         MOVE CHK-CURRENT-GRADE TO WS-CURRENT-GRADE-LEVEL
+01377C         IF CHK-CURRENT-GRADE = SPACES
+01377D             MOVE 'YES' TO WS-FIRST-RECORD-SWITCH
+01377E         ELSE
+01377F             MOVE 'NO ' TO WS-FIRST-RECORD-SWITCH
+01377G         END-IF
+001377     ELSE
+001378         MOVE ZERO TO TOTAL-RECORDS-READ
+001379         MOVE ZERO TO RECORDS-WRITTEN
+001380         MOVE ZERO TO NON-SENIOR-COUNT
+001381         MOVE ZERO TO REJECTED-COUNT
+001382     END-IF.
+001390     CLOSE CHECKPOINT-FILE.
+001400     PERFORM WS-SKIP-COUNT TIMES
+001410         READ SORTED-STUDENT-FILE
+001420             AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+001430         END-READ
+001440     END-PERFORM.
+001450
+001460 PROCESS-RECORDS.
+001474     ADD 1 TO TOTAL-RECORDS-READ.
+001475     PERFORM VALIDATE-STUDENT-RECORD.
+001476     IF VALID-RECORD
+001477         IF FIRST-RECORD
+001478             MOVE 'NO ' TO WS-FIRST-RECORD-SWITCH
+001479             MOVE GRADE-LEVEL-IN TO WS-CURRENT-GRADE-LEVEL
+001480         ELSE
+001481             IF GRADE-LEVEL-IN NOT = WS-CURRENT-GRADE-LEVEL
+001482                 PERFORM WRITE-GRADE-SUBTOTAL
+001483                 MOVE GRADE-LEVEL-IN TO WS-CURRENT-GRADE-LEVEL
+001484             END-IF
+001485         END-IF
+001486         ADD 1 TO WS-GRADE-SUBTOTAL
+001487         IF GRADE-LEVEL-IN = SENIOR-GRADE-LEVEL
+001490             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001491                 PERFORM WRITE-PAGE-HEADER
+001492             END-IF
+001493             MOVE STUDENT-IN TO RECORD-IMAGE
+001500             MOVE DETAIL-LINE TO PRINT-LINE
+001510             WRITE PRINT-LINE
+001512             ADD 1 TO WS-LINE-COUNT
+001515             PERFORM WRITE-EXPORT-RECORD
+001520             ADD 1 TO RECORDS-WRITTEN
+001530         ELSE
+001540             ADD 1 TO NON-SENIOR-COUNT
+001550         END-IF
+001551     ELSE
+001552         MOVE SPACES TO REJECT-RECORD
+001553         MOVE STUDENT-IN TO REJECT-IMAGE
+001554         MOVE WS-REJECT-REASON TO REJECT-REASON-OUT
+001555         WRITE REJECT-RECORD
+001556         ADD 1 TO REJECTED-COUNT
+001557     END-IF.
+001560     COMPUTE WS-CHECKPOINT-TEST =
+001570         FUNCTION MOD(TOTAL-RECORDS-READ WS-CHECKPOINT-INTERVAL).
+001580     IF WS-CHECKPOINT-TEST = ZERO
+001590         PERFORM WRITE-CHECKPOINT
+001600     END-IF.
+001610     READ SORTED-STUDENT-FILE
+001620         AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+001630     END-READ.
+001640
+002000 WRITE-EXPORT-RECORD.
+002010     MOVE SPACES TO EXPORT-DETAIL-RECORD.
+002020     MOVE STUDENT-ID-IN TO EXPORT-ID.
+002030     MOVE '|' TO EXPORT-DELIM-1.
+002040     MOVE STUDENT-NAME-IN TO EXPORT-NAME.
+002050     MOVE '|' TO EXPORT-DELIM-2.
+002060     MOVE GRADE-LEVEL-IN TO EXPORT-GRADE.
+002070     MOVE '|' TO EXPORT-DELIM-3.
+002080     MOVE GPA-IN TO EXPORT-GPA.
+002090     WRITE EXPORT-DETAIL-RECORD.
+002100
+002110 WRITE-GRADE-SUBTOTAL.
+002115     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+002116         PERFORM WRITE-PAGE-HEADER
+002117     END-IF.
+002120     MOVE WS-GRADE-SUBTOTAL TO GRADE-SUBTOTAL-OUT.
+002130     MOVE WS-CURRENT-GRADE-LEVEL TO GRADE-SUBTOTAL-GRADE-OUT.
+002140     MOVE GRADE-SUBTOTAL-LINE TO PRINT-LINE.
+002150     WRITE PRINT-LINE.
+002155     ADD 1 TO WS-LINE-COUNT.
+002160     MOVE ZERO TO WS-GRADE-SUBTOTAL.
+002170
+002171 WRITE-PAGE-HEADER.
+002172     ADD 1 TO WS-PAGE-NUMBER.
+002173     MOVE ZERO TO WS-LINE-COUNT.
+002174     MOVE WS-FORMATTED-DATE TO HEADER-RUN-DATE-OUT.
+002175     MOVE WS-PAGE-NUMBER TO HEADER-PAGE-NUM-OUT.
+002176     MOVE HEADER-LINE-1 TO PRINT-LINE.
+002177     WRITE PRINT-LINE.
+002178     MOVE HEADER-LINE-2 TO PRINT-LINE.
+002179     WRITE PRINT-LINE.
+02180A     MOVE HEADER-BLANK-LINE TO PRINT-LINE.
+02180B     WRITE PRINT-LINE.
+02180C
+02180D FORMAT-RUN-DATE-TIME.
+02180E     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+02180F     ACCEPT WS-CURRENT-TIME FROM TIME.
+02180G     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+02180H     STRING WS-CURRENT-DATE(1:4) '-' WS-CURRENT-DATE(5:2) '-'
+02180I         WS-CURRENT-DATE(7:2) DELIMITED BY SIZE
+02180J         INTO WS-FORMATTED-DATE.
+02180K     STRING WS-CURRENT-TIME(1:2) ':' WS-CURRENT-TIME(3:2) ':'
+02180L         WS-CURRENT-TIME(5:2) DELIMITED BY SIZE
+02180M         INTO WS-FORMATTED-TIME.
+02180N
+002181 WRITE-AUDIT-LOG-ENTRY.
+002182     MOVE SPACES TO AUDIT-LOG-RECORD.
+002183     MOVE WS-FORMATTED-DATE TO AUDIT-RUN-DATE.
+00183A     MOVE '|' TO AUDIT-DELIM-1.
+002184     MOVE WS-FORMATTED-TIME TO AUDIT-RUN-TIME.
+00184A     MOVE '|' TO AUDIT-DELIM-2.
+002185     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+00185A     MOVE '|' TO AUDIT-DELIM-3.
+002186     MOVE RECORDS-WRITTEN TO AUDIT-WRITTEN-COUNT.
+00186A     MOVE '|' TO AUDIT-DELIM-4.
+002187     MOVE REJECTED-COUNT TO AUDIT-REJECTED-COUNT.
+002188     WRITE AUDIT-LOG-RECORD.
+002189
+002190 VALIDATE-STUDENT-RECORD.
+002195     MOVE 'YES' TO WS-VALID-RECORD-SWITCH.
+002200     MOVE SPACES TO WS-REJECT-REASON.
+002210     IF STUDENT-IN = SPACES
+002220         MOVE 'NO ' TO WS-VALID-RECORD-SWITCH
+002230         MOVE 'BLANK'  TO WS-REJECT-REASON
+002240     ELSE
+002250         IF STUDENT-ID-IN = SPACES
+002260             MOVE 'NO ' TO WS-VALID-RECORD-SWITCH
+002270             MOVE 'NOID'  TO WS-REJECT-REASON
+002280         ELSE
+002290             IF NOT VALID-GRADE-LEVEL
+002300                 MOVE 'NO ' TO WS-VALID-RECORD-SWITCH
+002310                 MOVE 'BADGRD' TO WS-REJECT-REASON
+002320             ELSE
+002330                 IF GPA-IN IS NOT NUMERIC
+002340                     MOVE 'NO ' TO WS-VALID-RECORD-SWITCH
+002350                     MOVE 'BADGPA' TO WS-REJECT-REASON
+002360                 END-IF
+002370             END-IF
+002380         END-IF
+002390     END-IF.
+002400
+002410 WRITE-CHECKPOINT.
+002420     OPEN OUTPUT CHECKPOINT-FILE.
+002430     MOVE TOTAL-RECORDS-READ TO CHK-RECORDS-READ.
+002440     MOVE STUDENT-ID-IN TO CHK-LAST-STUDENT-ID.
+002441     MOVE RECORDS-WRITTEN TO CHK-RECORDS-WRITTEN.
+002442     MOVE NON-SENIOR-COUNT TO CHK-NON-SENIOR-CNT.
+002443     MOVE REJECTED-COUNT TO CHK-REJECTED-COUNT.
+002444     MOVE WS-PAGE-NUMBER TO CHK-PAGE-NUMBER.
+002445     MOVE WS-LINE-COUNT TO CHK-LINE-COUNT.
+02445A     MOVE WS-GRADE-SUBTOTAL TO CHK-GRADE-SUBTOTAL.
+02445B     MOVE WS-CURRENT-GRADE-LEVEL TO CHK-CURRENT-GRADE.
+002450     WRITE CHECKPOINT-RECORD.
+002460     CLOSE CHECKPOINT-FILE.
+002470
+002480 PRINT-SUMMARY.
+002490     MOVE TOTAL-RECORDS-READ TO TOTAL-READ.
+002500     MOVE SUMMARY-LINE TO PRINT-LINE.
+002510     WRITE PRINT-LINE.
+002520     MOVE RECORDS-WRITTEN TO WRITTEN-COUNT-OUT.
+002530     MOVE WRITTEN-LINE TO PRINT-LINE.
+002540     WRITE PRINT-LINE.
+002550     MOVE NON-SENIOR-COUNT TO SKIPPED-COUNT-OUT.
+002560     MOVE SKIPPED-LINE TO PRINT-LINE.
+002570     WRITE PRINT-LINE.
+002580     MOVE REJECTED-COUNT TO REJECTED-COUNT-OUT.
+002590     MOVE REJECTED-LINE TO PRINT-LINE.
+002600     WRITE PRINT-LINE.
+002610
+002620 RECONCILE-COUNTS.
+002630     COMPUTE WS-EXPECTED-TOTAL = RECORDS-WRITTEN
+002640         + NON-SENIOR-COUNT + REJECTED-COUNT.
+002650     IF WS-EXPECTED-TOTAL NOT EQUAL TOTAL-RECORDS-READ
+002660         MOVE RECONCILE-LINE TO PRINT-LINE
+002670         WRITE PRINT-LINE
+002680         MOVE 16 TO RETURN-CODE
+002690     END-IF.
+002695     IF REJECTED-COUNT > WS-REJECT-THRESHOLD
+002696         MOVE THRESHOLD-LINE TO PRINT-LINE
+002697         WRITE PRINT-LINE
+002698         IF RETURN-CODE < 8
+002699             MOVE 8 TO RETURN-CODE
+02699A         END-IF
+002700     END-IF.
+002701
