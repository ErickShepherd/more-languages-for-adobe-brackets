@@ -0,0 +1,76 @@
+//STUDJOB  JOB (ACCTNO),'STUDENT ROSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Unloads the maintained student master, runs the senior-roster  *
+//* report, and archives the printed output to a history dataset.  *
+//*                                                                 *
+//* STUDMAIN (req 006) is the system of record for day-to-day       *
+//* roster upkeep: add/change/delete transactions are applied to     *
+//* the indexed STUDMAST master, not to PROD.STUDENT.MASTER directly. *
+//* The UNLOAD step runs STUDMAIN with PARM='UNLOAD' to write STUDMAST *
+//* back out in the flat layout SAMPLE reads, so maintenance done       *
+//* through STUDMAIN actually reaches the next REPORT run. STUDMAST     *
+//* itself is built once from the original roster via STUDMAIN           *
+//* PARM='BUILD' (a one-time/occasional conversion step - see             *
+//* studmain.cob) before this job is ever scheduled, so PROD.STUDENT.      *
+//* MASTER already exists by the time UNLOAD runs here and is simply       *
+//* refreshed (DISP=OLD - SAMPLE's own OPEN OUTPUT rewrites from the        *
+//* start of the dataset, there is no separate delete/redefine step).       *
+//*                                                                          *
+//* SAMPLE validates, sorts, and produces the senior report in a            *
+//* single pass (PREPARE-SENIOR-REPORT performs validation against          *
+//* REJECT-FILE, an internal SORT by grade-level/name, and detail/          *
+//* summary report generation together - see PROCESS-RECORDS and           *
+//* SORT-STUDENT-RECORDS).  There is therefore one REPORT step             *
+//* here rather than separate validate/sort/report steps; it sets         *
+//* RETURN-CODE 8 when REJECTED-COUNT exceeds WS-REJECT-THRESHOLD         *
+//* and RETURN-CODE 16 if the read/write counts do not reconcile.        *
+//* The ARCHIVE step is conditioned on that return code: it is         *
+//* bypassed when RETURN-CODE(REPORT) is 8 or higher, so a roster     *
+//* with excessive rejects (or a count mismatch) still gets          *
+//* reported for review, but its output is not copied into the      *
+//* permanent history dataset.                                      *
+//*                                                                  *
+//* Restart: if REPORT abends partway through, resubmit just the     *
+//* REPORT step (not UNLOAD - re-unloading would not change anything  *
+//* REPORT hasn't already read) with PARM='RESTART' added to the       *
+//* EXEC statement below (SAMPLE's DETERMINE-RESTART-MODE reads that    *
+//* as WS-RESTART-PARM) and change the CHKPT/SYSOUT/EXPORT/REJECTS       *
+//* DDs' DISP from NEW to MOD, since SAMPLE reopens PRINT-FILE/           *
+//* STUDENT-EXPORT-FILE/REJECT-FILE in EXTEND mode on restart and         *
+//* expects to append to the same datasets rather than recreate           *
+//* them. PRINT-FILE/EXPORT/REJECTS are therefore permanent cataloged      *
+//* datasets here (not job-temporary &&datasets), kept on abend as well    *
+//* as normal completion, so a restart resubmission has something to       *
+//* append to. SYSIN is reread from the beginning on every run (the         *
+//* checkpoint only skips already-processed sorted records internally),     *
+//* so it keeps DISP=SHR throughout.                                         *
+//*--------------------------------------------------------------*
+//UNLOAD   EXEC PGM=STUDMAIN,PARM='UNLOAD'
+//STUDMAST DD DSN=PROD.STUDENT.STUDMAST,DISP=SHR
+//STUDENT  DD DSN=PROD.STUDENT.MASTER,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//REPORT   EXEC PGM=SAMPLE,COND=(0,NE,UNLOAD)
+//SYSIN    DD DSN=PROD.STUDENT.MASTER,DISP=SHR
+//SYSOUT   DD DSN=PROD.STUDENT.PRINT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//REJECTS  DD DSN=PROD.STUDENT.REJECTS,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXPORT   DD DSN=PROD.STUDENT.EXPORT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//CHKPT    DD DSN=PROD.STUDENT.CHKPT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.STUDENT.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SORTED   DD DSN=&&SORTED,DISP=(NEW,PASS),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SORTWORK DD UNIT=SYSDA,SPACE=(TRK,(10,10))
+//*
+//ARCHIVE  EXEC PGM=IEBGENER,COND=(8,GE,REPORT)
+//SYSUT1   DD DSN=PROD.STUDENT.PRINT,DISP=(OLD,DELETE)
+//SYSUT2   DD DSN=PROD.STUDENT.PRINT.HIST(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
